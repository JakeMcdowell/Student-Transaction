@@ -0,0 +1,320 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                 CBLJRM07.
+       AUTHOR.                     JAKE MCDOWELL.
+       DATE-WRITTEN.               08/09/2026
+       DATE-COMPILED.
+
+      *******************************************************************
+      *                           MCDOWELL                              *
+      *                                                                 *
+      *          DEAN'S LIST / ACADEMIC STANDING REPORT.  SCANS         *
+      *          STCOURSE.DAT IN KEY (STUDENT) ORDER, ACCUMULATES       *
+      *          EACH STUDENT'S CUMULATIVE GPA THE SAME WAY             *
+      *          CBLJRM05'S 4100-CALCS DOES, AND PRINTS A DEAN'S        *
+      *          LIST SECTION FOR STUDENTS AT OR ABOVE THE HIGH         *
+      *          THRESHOLD AND A PROBATION SECTION FOR STUDENTS         *
+      *          BELOW THE LOW THRESHOLD.  THE TWO THRESHOLDS MAY       *
+      *          BE SUPPLIED ON THE COMMAND LINE (3 DIGITS EACH,        *
+      *          IMPLIED 2 DECIMALS, E.G. 350200 = 3.50 AND 2.00);      *
+      *          IF NONE ARE SUPPLIED THE DEFAULTS BELOW APPLY.         *
+      *                                                                 *
+      *******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT STUDENT-FILE
+               ASSIGN TO "C:\COBOL LL\STUDMAST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS IS RANDOM
+               RECORD KEY IS STUDENT-ID
+               FILE STATUS IS RESPONSE-CODE.
+
+           SELECT COURSE-FILE
+               ASSIGN TO "C:\COBOL LL\STCOURSE.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS C-KEY
+               FILE STATUS IS RESPONSE-CODE.
+
+           SELECT STANDING-PRTOUT
+               ASSIGN TO "C:\COBOL\STDNTSTD.PRT"
+               ORGANIZATION IS RECORD SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  STUDENT-FILE
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 53 CHARACTERS
+           DATA RECORD IS STUDENT-MAST.
+       COPY 'CBLSTUD.CPY'.
+
+       FD  COURSE-FILE
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 54 CHARACTERS
+           DATA RECORD IS COURSE-MAST.
+       COPY 'CBLCRSE.CPY'.
+
+       FD  STANDING-PRTOUT
+           LABEL RECORD IS OMITTED
+           DATA RECORD IS PRTLINE
+           RECORD CONTAINS 132 CHARACTERS
+           LINAGE IS 60 WITH FOOTING AT 56.
+
+       01  PRTLINE                PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01  WORK-AREA.
+           05      C-PCTR           PIC 99       VALUE ZERO.
+           05  COURSE-MORE-RECS     PIC XXX      VALUE ZERO.
+           05  C-TOT-COURSE-CREDITS PIC 99       VALUE ZERO.
+           05  C-TOT-COURSE-GPA     PIC 99V99    VALUE ZERO.
+           05  C-TOT-STU-GPAB       PIC 9V99     VALUE ZERO.
+           05  C-DEAN-CTR           PIC 999      VALUE ZERO.
+           05  C-PROB-CTR           PIC 999      VALUE ZERO.
+
+       01  CURRENT-DATE-AND-TIME.
+           05      I-DATE.
+                   10  I-YEAR     PIC 9(4).
+                   10  I-MONTH    PIC 99.
+                   10  I-DAY      PIC 99.
+
+       01 RESPONSE-CODE             PIC XX.
+           88  VAL-CODE             VALUE '00'.
+           88  NFND-CODE            VALUE '23'.
+
+       01  H-COURSE-BREAK.
+           05  H-STUDENT-ID          PIC X(06).
+           05  H-COURSE-ID           PIC X(08).
+
+       01  WS-HAVE-DATA              PIC X       VALUE 'N'.
+           88  HAVE-STUDENT-DATA                 VALUE 'Y'.
+
+       01  WS-REPORT-PHASE           PIC X       VALUE 'D'.
+           88  DEAN-LIST-PHASE                   VALUE 'D'.
+           88  PROBATION-PHASE                   VALUE 'P'.
+
+       01  WS-DEAN-HDG-DONE          PIC X       VALUE 'N'.
+           88  DEAN-HDG-DONE                     VALUE 'Y'.
+
+       01  WS-PROB-HDG-DONE          PIC X       VALUE 'N'.
+           88  PROB-HDG-DONE                     VALUE 'Y'.
+
+       01  WS-PARM-RAW               PIC X(06)   VALUE SPACES.
+       01  WS-PARM-THRESHOLDS REDEFINES WS-PARM-RAW.
+           05  WS-DEAN-THRESHOLD-IN  PIC 9V99.
+           05  WS-PROB-THRESHOLD-IN  PIC 9V99.
+       01  WS-DEAN-THRESHOLD         PIC 9V99    VALUE 3.50.
+       01  WS-PROB-THRESHOLD         PIC 9V99    VALUE 2.00.
+
+       01 TITLE-LINE.
+           05      FILLER          PIC X(6)      VALUE "DATE: ".
+           05      O-MONTH         PIC 99.
+           05      FILLER          PIC X         VALUE '/'.
+           05      O-DAY           PIC 99.
+           05      FILLER          PIC X         VALUE '/'.
+           05      O-YEAR          PIC 9(4).
+           05      FILLER          PIC X(15)     VALUE SPACES.
+           05      FILLER          PIC X(25)
+                                   VALUE "ACADEMIC STANDING REPORT".
+           05      FILLER          PIC X(40)     VALUE SPACES.
+           05      FILLER          PIC X(6)      VALUE "PAGE:".
+           05      O-PCTR          PIC Z9.
+
+       01 DEAN-HDG-LINE.
+           05 FILLER             PIC X(11)     VALUES "DEAN'S LIST".
+           05 FILLER             PIC X(121)    VALUES SPACES.
+
+       01 PROBATION-HDG-LINE.
+           05 FILLER             PIC X(20)
+                                 VALUES "ACADEMIC PROBATION".
+           05 FILLER             PIC X(112)    VALUES SPACES.
+
+       01 STANDING-COL-HDG.
+           05 FILLER             PIC X(10)     VALUES "STUDENT ID".
+           05 FILLER             PIC X(10)     VALUES SPACES.
+           05 FILLER             PIC X(12)     VALUES "STUDENT NAME".
+           05 FILLER             PIC X(28)     VALUES SPACES.
+           05 FILLER             PIC X(14)
+                                 VALUES "TOTAL CREDITS".
+           05 FILLER             PIC X(6)      VALUES SPACES.
+           05 FILLER             PIC X(3)      VALUES "GPA".
+           05 FILLER             PIC X(49)     VALUES SPACES.
+
+       01 STANDING-LINE.
+           05 O-STUDENT-ID           PIC X(8).
+           05 FILLER                 PIC X(12)   VALUES SPACES.
+           05 O-STUDENT-NAME         PIC X(40).
+           05 FILLER                 PIC X(10)   VALUES SPACES.
+           05 O-TOT-CREDITS          PIC ZZ9.
+           05 FILLER                 PIC X(11)   VALUES SPACES.
+           05 O-STU-GPA              PIC 9.99.
+           05 FILLER                 PIC X(44)   VALUES SPACES.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+           PERFORM 1000-INIT.
+
+           MOVE 'D' TO WS-REPORT-PHASE.
+           PERFORM 1100-START-SCAN.
+           PERFORM 2000-MAINLINE
+               UNTIL COURSE-MORE-RECS = "NO".
+           IF HAVE-STUDENT-DATA
+               PERFORM 5100-PHASE-BREAK.
+
+           CLOSE COURSE-FILE.
+           OPEN INPUT COURSE-FILE.
+           MOVE 'P' TO WS-REPORT-PHASE.
+           MOVE 'N' TO WS-HAVE-DATA.
+           PERFORM 1100-START-SCAN.
+           PERFORM 2000-MAINLINE
+               UNTIL COURSE-MORE-RECS = "NO".
+           IF HAVE-STUDENT-DATA
+               PERFORM 5100-PHASE-BREAK.
+
+           PERFORM 5000-CLOSING.
+           STOP RUN.
+
+       1000-INIT.
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
+           MOVE I-YEAR TO O-YEAR.
+           MOVE I-MONTH TO O-MONTH.
+           MOVE I-DAY TO O-DAY.
+
+           ACCEPT WS-PARM-RAW FROM COMMAND-LINE.
+           IF WS-PARM-RAW NOT = SPACES
+               MOVE WS-DEAN-THRESHOLD-IN TO WS-DEAN-THRESHOLD
+               MOVE WS-PROB-THRESHOLD-IN TO WS-PROB-THRESHOLD.
+
+           OPEN INPUT STUDENT-FILE.
+           OPEN INPUT COURSE-FILE.
+           OPEN OUTPUT STANDING-PRTOUT.
+
+           PERFORM 9600-HDG.
+
+       1100-START-SCAN.
+           MOVE LOW-VALUES TO C-KEY.
+           START COURSE-FILE
+               KEY IS >= C-KEY
+                   INVALID KEY
+                       MOVE "NO" TO COURSE-MORE-RECS
+                   NOT INVALID KEY
+                       MOVE "YES" TO COURSE-MORE-RECS
+                       PERFORM 9500-COURSE-READ.
+           MOVE C-KEY TO H-COURSE-BREAK.
+           MOVE ZERO TO C-TOT-COURSE-CREDITS.
+           MOVE ZERO TO C-TOT-COURSE-GPA.
+           MOVE ZERO TO C-TOT-STU-GPAB.
+
+       2000-MAINLINE.
+           IF H-STUDENT-ID NOT = C-STUDENT-ID
+               PERFORM 5100-PHASE-BREAK.
+           MOVE 'Y' TO WS-HAVE-DATA.
+           PERFORM 4100-CALCS.
+           PERFORM 9500-COURSE-READ.
+
+       4100-CALCS.
+           ADD C-COURSE-CREDITS TO C-TOT-COURSE-CREDITS.
+           ADD C-COURSE-GPA TO C-TOT-COURSE-GPA.
+           COMPUTE C-TOT-STU-GPAB =
+                       C-TOT-COURSE-CREDITS * C-TOT-COURSE-GPA.
+
+       5100-PHASE-BREAK.
+           MOVE H-STUDENT-ID TO STUDENT-ID.
+           READ STUDENT-FILE
+               INVALID KEY
+                   DISPLAY 'STUDENT NOT FOUND: ' H-STUDENT-ID
+               NOT INVALID KEY
+                   PERFORM 5110-CHECK-AND-PRINT.
+
+           MOVE C-KEY TO H-COURSE-BREAK.
+           MOVE ZERO TO C-TOT-COURSE-CREDITS.
+           MOVE ZERO TO C-TOT-COURSE-GPA.
+           MOVE ZERO TO C-TOT-STU-GPAB.
+
+       5110-CHECK-AND-PRINT.
+           IF DEAN-LIST-PHASE AND C-TOT-STU-GPAB >= WS-DEAN-THRESHOLD
+               PERFORM 5120-PRINT-DEAN-LINE.
+           IF PROBATION-PHASE AND C-TOT-STU-GPAB < WS-PROB-THRESHOLD
+               PERFORM 5130-PRINT-PROBATION-LINE.
+
+       5120-PRINT-DEAN-LINE.
+           IF NOT DEAN-HDG-DONE
+               WRITE PRTLINE FROM DEAN-HDG-LINE
+                   AFTER ADVANCING 3 LINES
+               WRITE PRTLINE FROM STANDING-COL-HDG
+                   AFTER ADVANCING 2 LINES
+               SET DEAN-HDG-DONE TO TRUE.
+           ADD 1 TO C-DEAN-CTR.
+           PERFORM 9700-BUILD-STANDING-LINE.
+           WRITE PRTLINE FROM STANDING-LINE
+               AFTER ADVANCING 1 LINES
+                   AT EOP
+                       PERFORM 9610-DEAN-EOP-HDG.
+
+       5130-PRINT-PROBATION-LINE.
+           IF NOT PROB-HDG-DONE
+               WRITE PRTLINE FROM PROBATION-HDG-LINE
+                   AFTER ADVANCING 3 LINES
+               WRITE PRTLINE FROM STANDING-COL-HDG
+                   AFTER ADVANCING 2 LINES
+               SET PROB-HDG-DONE TO TRUE.
+           ADD 1 TO C-PROB-CTR.
+           PERFORM 9700-BUILD-STANDING-LINE.
+           WRITE PRTLINE FROM STANDING-LINE
+               AFTER ADVANCING 1 LINES
+                   AT EOP
+                       PERFORM 9620-PROB-EOP-HDG.
+
+       9700-BUILD-STANDING-LINE.
+           STRING STUDENT-ID-1 DELIMITED BY SPACES
+             '-' STUDENT-ID-2 DELIMITED BY SPACES
+             '-' STUDENT-ID-3 DELIMITED BY SPACES
+                   INTO O-STUDENT-ID.
+           STRING STUDNET-LNAME DELIMITED BY SPACES
+                  ', ' STUDENT-FNAME DELIMITED BY SPACES
+                  ' ' DELIMITED BY SIZE
+                  STUDENT-INIT DELIMITED BY SIZE
+                       INTO O-STUDENT-NAME.
+           MOVE C-TOT-COURSE-CREDITS TO O-TOT-CREDITS.
+           MOVE C-TOT-STU-GPAB TO O-STU-GPA.
+
+       5000-CLOSING.
+           IF C-DEAN-CTR = ZERO
+               WRITE PRTLINE FROM DEAN-HDG-LINE
+                   AFTER ADVANCING 3 LINES.
+           IF C-PROB-CTR = ZERO
+               WRITE PRTLINE FROM PROBATION-HDG-LINE
+                   AFTER ADVANCING 3 LINES.
+           CLOSE STUDENT-FILE.
+           CLOSE COURSE-FILE.
+           CLOSE STANDING-PRTOUT.
+
+       9500-COURSE-READ.
+            READ COURSE-FILE NEXT RECORD
+               AT END
+                   MOVE "NO" TO COURSE-MORE-RECS.
+
+       9600-HDG.
+           ADD 1 TO C-PCTR.
+           MOVE C-PCTR TO O-PCTR.
+           WRITE PRTLINE FROM TITLE-LINE
+               AFTER ADVANCING PAGE.
+
+       9610-DEAN-EOP-HDG.
+           PERFORM 9600-HDG.
+           WRITE PRTLINE FROM DEAN-HDG-LINE
+               AFTER ADVANCING 3 LINES.
+           WRITE PRTLINE FROM STANDING-COL-HDG
+               AFTER ADVANCING 2 LINES.
+
+       9620-PROB-EOP-HDG.
+           PERFORM 9600-HDG.
+           WRITE PRTLINE FROM PROBATION-HDG-LINE
+               AFTER ADVANCING 3 LINES.
+           WRITE PRTLINE FROM STANDING-COL-HDG
+               AFTER ADVANCING 2 LINES.
