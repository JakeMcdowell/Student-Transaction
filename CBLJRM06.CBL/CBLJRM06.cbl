@@ -0,0 +1,255 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                 CBLJRM06.
+       AUTHOR.                     JAKE MCDOWELL.
+       DATE-WRITTEN.               08/09/2026
+       DATE-COMPILED.
+
+      *******************************************************************
+      *                           MCDOWELL                              *
+      *                                                                 *
+      *          PRINT A SINGLE STUDENT'S TRANSCRIPT.  READS THE        *
+      *          STUDENT-ID SUPPLIED ON THE COMMAND LINE, LOOKS UP      *
+      *          THE STUDENT IN STUDMAST.DAT, THEN DOES A KEYED SCAN    *
+      *          OF STCOURSE.DAT FOR THAT STUDENT'S COURSES.            *
+      *                                                                 *
+      *******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT STUDENT-FILE
+               ASSIGN TO "C:\COBOL LL\STUDMAST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS IS RANDOM
+               RECORD KEY IS STUDENT-ID
+               FILE STATUS IS RESPONSE-CODE.
+
+           SELECT COURSE-FILE
+               ASSIGN TO "C:\COBOL LL\STCOURSE.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS C-KEY
+               FILE STATUS IS RESPONSE-CODE.
+
+           SELECT TRANSCRIPT-PRTOUT
+               ASSIGN TO "C:\COBOL\STDNTTRN.PRT"
+               ORGANIZATION IS RECORD SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  STUDENT-FILE
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 53 CHARACTERS
+           DATA RECORD IS STUDENT-MAST.
+       COPY 'CBLSTUD.CPY'.
+
+       FD  COURSE-FILE
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 54 CHARACTERS
+           DATA RECORD IS COURSE-MAST.
+       COPY 'CBLCRSE.CPY'.
+
+       FD  TRANSCRIPT-PRTOUT
+           LABEL RECORD IS OMITTED
+           DATA RECORD IS PRTLINE
+           RECORD CONTAINS 132 CHARACTERS
+           LINAGE IS 60 WITH FOOTING AT 56.
+
+       01  PRTLINE                PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01  WORK-AREA.
+           05      C-PCTR           PIC 99       VALUE ZERO.
+           05  COURSE-MORE-RECS     PIC XXX      VALUE ZERO.
+           05  C-TOT-CRED-EARN      PIC 99V99     VALUE ZERO.
+           05  C-TOT-COURSE-CREDITS PIC 99        VALUE ZERO.
+           05  C-TOT-COURSE-GPA     PIC 99V99     VALUE ZERO.
+           05  C-TOT-STU-GPAB       PIC 9V99      VALUE ZERO.
+           05  C-COURSE-COUNT       PIC 999       VALUE ZERO.
+
+       01  CURRENT-DATE-AND-TIME.
+           05      I-DATE.
+                   10  I-YEAR     PIC 9(4).
+                   10  I-MONTH    PIC 99.
+                   10  I-DAY      PIC 99.
+
+       01 RESPONSE-CODE             PIC XX.
+           88  VAL-CODE             VALUE '00'.
+           88  NFND-CODE            VALUE '23'.
+
+       01 WS-PARM-STUDENT-ID        PIC X(06).
+
+       01 WS-HAVE-DATA               PIC X       VALUE 'N'.
+           88  HAVE-STUDENT-DATA                 VALUE 'Y'.
+
+       01 TITLE-LINE.
+           05      FILLER          PIC X(6)      VALUE "DATE: ".
+           05      O-MONTH         PIC 99.
+           05      FILLER          PIC X         VALUE '/'.
+           05      O-DAY           PIC 99.
+           05      FILLER          PIC X         VALUE '/'.
+           05      O-YEAR          PIC 9(4).
+           05      FILLER          PIC X(20)     VALUE SPACES.
+           05      FILLER          PIC X(20) VALUE "STUDENT TRANSCRIPT".
+           05      FILLER          PIC X(40)     VALUE SPACES.
+           05      FILLER          PIC X(6)      VALUE "PAGE:".
+           05      O-PCTR          PIC Z9.
+
+       01 STUDENT-HDG-LINE.
+           05 FILLER             PIC X(12)     VALUES "STUDENT ID: ".
+           05 O-STUDENT-ID       PIC X(8).
+           05 FILLER             PIC X(6)      VALUES SPACES.
+           05 FILLER             PIC X(6)      VALUES "NAME: ".
+           05 O-STUDENT-NAME     PIC X(40).
+           05 FILLER             PIC X(60)     VALUES SPACES.
+
+       01 COURSE-INFO-HDG.
+           05 FILLER             PIC X(9)      VALUES "COURSE ID".
+           05 FILLER             PIC X(7)      VALUES SPACES.
+           05 FILLER             PIC X(11)     VALUES "COURSE NAME".
+           05 FILLER             PIC X(24)     VALUES SPACES.
+           05 FILLER             PIC X(7)      VALUES "CREDITS".
+           05 FILLER             PIC X(5)      VALUES SPACES.
+           05 FILLER             PIC X(3)      VALUES "GPA".
+           05 FILLER             PIC X(6)      VALUES SPACES.
+           05 FILLER             PIC X(9)      VALUES "COMPLETED".
+           05 FILLER             PIC X(51)     VALUES SPACES.
+
+       01 COURSE-INFO-LINE.
+           05 O-COURSE-ID            PIC X(10).
+           05 FILLER                 PIC X(6)    VALUES SPACES.
+           05 O-COURSE-NAME          PIC X(30).
+           05 FILLER                 PIC X(12)   VALUES SPACES.
+           05 O-COURSE-CREDITS       PIC 9.
+           05 FILLER                 PIC X(9)    VALUES SPACES.
+           05 O-COURSE-GPA           PIC 9V99.
+           05 FILLER                 PIC X(9)    VALUES SPACES.
+           05 O-COURSE-TERM-COMPLETE PIC X(7).
+           05 FILLER                 PIC X(45)   VALUES SPACES.
+
+       01 TRANSCRIPT-SUBTOTAL-LINE.
+           05 FILLER             PIC X(20)     VALUES
+                                               "TOTAL CREDITS EARNED".
+           05 FILLER             PIC X(3)      VALUES SPACES.
+           05 O-TOT-CRED-EARN    PIC 99V99.
+           05 FILLER             PIC X(5)      VALUES SPACES.
+           05 FILLER             PIC X(18)     VALUES
+                                               "CUMULATIVE GPA IS ".
+           05 O-CUM-GPA          PIC 9V99.
+           05 FILLER             PIC X(79)     VALUES SPACES.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+           PERFORM 1000-INIT.
+           PERFORM 2000-MAINLINE
+               UNTIL COURSE-MORE-RECS = "NO".
+           PERFORM 5000-CLOSING.
+           STOP RUN.
+
+       1000-INIT.
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
+           MOVE I-YEAR TO O-YEAR.
+           MOVE I-MONTH TO O-MONTH.
+           MOVE I-DAY TO O-DAY.
+
+           ACCEPT WS-PARM-STUDENT-ID FROM COMMAND-LINE.
+
+           OPEN INPUT STUDENT-FILE.
+           OPEN INPUT COURSE-FILE.
+           OPEN OUTPUT TRANSCRIPT-PRTOUT.
+
+           MOVE WS-PARM-STUDENT-ID TO STUDENT-ID.
+           READ STUDENT-FILE
+               INVALID KEY
+                   DISPLAY 'STUDENT NOT FOUND: ' WS-PARM-STUDENT-ID
+                   MOVE "NO" TO COURSE-MORE-RECS
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-HAVE-DATA
+                   PERFORM 1100-START-COURSE-SCAN.
+
+       1100-START-COURSE-SCAN.
+           PERFORM 9600-HDG.
+           MOVE WS-PARM-STUDENT-ID TO C-STUDENT-ID.
+           MOVE LOW-VALUES TO C-COURSE-ID.
+           START COURSE-FILE
+               KEY IS >= C-KEY
+                   INVALID KEY
+                       MOVE "NO" TO COURSE-MORE-RECS
+                   NOT INVALID KEY
+                       PERFORM 9500-COURSE-READ.
+
+       2000-MAINLINE.
+           IF C-STUDENT-ID NOT = WS-PARM-STUDENT-ID
+               MOVE "NO" TO COURSE-MORE-RECS
+           ELSE
+               PERFORM 4100-CALCS
+               PERFORM 4200-OUTPUT
+               PERFORM 9500-COURSE-READ.
+
+       4100-CALCS.
+           ADD C-COURSE-CREDITS TO C-TOT-CRED-EARN.
+           ADD C-COURSE-CREDITS TO C-TOT-COURSE-CREDITS.
+           ADD C-COURSE-GPA TO C-TOT-COURSE-GPA.
+           COMPUTE C-TOT-STU-GPAB =
+                       C-TOT-COURSE-CREDITS * C-TOT-COURSE-GPA.
+
+       4200-OUTPUT.
+           ADD 1 TO C-COURSE-COUNT.
+
+           STRING COURSE-ID-1 DELIMITED BY SPACES
+                  ' ' DELIMITED BY SIZE
+             COURSE-ID-2 DELIMITED BY SPACES
+                  ' ' DELIMITED BY SIZE
+             COURSE-ID-3 DELIMITED BY SPACES
+                   INTO O-COURSE-ID.
+
+           MOVE C-COURSE-NAME TO O-COURSE-NAME.
+           MOVE C-COURSE-CREDITS TO O-COURSE-CREDITS.
+           MOVE C-COURSE-GPA TO O-COURSE-GPA.
+
+           STRING C-TERM-COMPLETED DELIMITED BY SPACES
+             '/' C-YEAR-COMPLETED DELIMITED BY SPACES
+                      INTO O-COURSE-TERM-COMPLETE.
+
+           WRITE PRTLINE FROM COURSE-INFO-LINE
+               AFTER ADVANCING 2 LINES
+                   AT EOP
+                       PERFORM 9600-HDG.
+
+       5000-CLOSING.
+           IF HAVE-STUDENT-DATA
+               MOVE C-TOT-CRED-EARN TO O-TOT-CRED-EARN
+               MOVE C-TOT-STU-GPAB TO O-CUM-GPA
+               WRITE PRTLINE FROM TRANSCRIPT-SUBTOTAL-LINE
+                   AFTER ADVANCING 3 LINES.
+           CLOSE STUDENT-FILE.
+           CLOSE COURSE-FILE.
+           CLOSE TRANSCRIPT-PRTOUT.
+
+       9500-COURSE-READ.
+            READ COURSE-FILE NEXT RECORD
+               AT END
+                   MOVE "NO" TO COURSE-MORE-RECS.
+
+       9600-HDG.
+           ADD 1 TO C-PCTR.
+           MOVE C-PCTR TO O-PCTR.
+           STRING STUDENT-ID-1 DELIMITED BY SPACES
+             '-' STUDENT-ID-2 DELIMITED BY SPACES
+             '-' STUDENT-ID-3 DELIMITED BY SPACES
+                   INTO O-STUDENT-ID.
+           STRING STUDNET-LNAME DELIMITED BY SPACES
+                  ', ' STUDENT-FNAME DELIMITED BY SPACES
+                  ' ' DELIMITED BY SIZE
+                  STUDENT-INIT DELIMITED BY SIZE
+                       INTO O-STUDENT-NAME.
+           WRITE PRTLINE FROM TITLE-LINE
+               AFTER ADVANCING PAGE.
+           WRITE PRTLINE FROM STUDENT-HDG-LINE
+               AFTER ADVANCING 2 LINES.
+           WRITE PRTLINE FROM COURSE-INFO-HDG
+               AFTER ADVANCING 2 LINES.
