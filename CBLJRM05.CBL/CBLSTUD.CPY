@@ -0,0 +1,15 @@
+      ******************************************************************
+      *    CBLSTUD.CPY                                                *
+      *    STUDENT MASTER RECORD LAYOUT  -  STUDMAST.DAT              *
+      *    SHARED BY ALL PROGRAMS THAT READ OR MAINTAIN STUDMAST.DAT  *
+      ******************************************************************
+       01  STUDENT-MAST.
+           05  STUDENT-ID.
+               10  STUDENT-ID-1            PIC X(02).
+               10  STUDENT-ID-2            PIC X(02).
+               10  STUDENT-ID-3            PIC X(02).
+           05  STUDNET-LNAME               PIC X(20).
+           05  STUDENT-FNAME               PIC X(20).
+           05  STUDENT-INIT                PIC X(01).
+           05  STUDENT-TERM-LAST-ATT       PIC X(02).
+           05  STUDENT-YEAR-LAST-ATT       PIC 9(04).
