@@ -1,429 +1,858 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.                 CBLJRM05.
-       AUTHOR.                     JAKE MCDOWELL.
-       DATE-WRITTEN.               10/12/2023
-       DATE-COMPILED.
-
-      *******************************************************************
-      *                           MCDOWELL                              *
-      *                                                                 *
-      *                  READ IN THE TRAN-STU-FILE AND                  *
-      *          UPDATE BOTH THE STUDENT-FILE AND COURSE-FILE           *
-      *                THEN PRINTING OUT TO STDNTCRS.PRT                *
-      *                                                                 *
-      *******************************************************************
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-
-       FILE-CONTROL.
-           SELECT STUDENT-FILE
-               ASSIGN TO "C:\COBOL LL\STUDMAST.DAT"
-               ORGANIZATION IS INDEXED
-               ACCESS IS RANDOM
-               RECORD KEY IS STUDENT-ID
-               FILE STATUS IS RESPONSE-CODE.
-
-           SELECT COURSE-FILE
-               ASSIGN TO "C:\COBOL LL\STCOURSE.DAT"
-               ORGANIZATION IS INDEXED
-               ACCESS IS DYNAMIC
-               RECORD KEY IS C-KEY
-               FILE STATUS IS RESPONSE-CODE.
-           
-           SELECT TRAN-STU-FILE
-               ASSIGN TO 'C:\COBOL LL\STCRTRAN.DAT'
-               ORGANIZATION IS LINE SEQUENTIAL.
-
-           SELECT COURSE-PRTOUT
-               ASSIGN TO "C:\COBOL\STDNTCRS.PRT"
-               ORGANIZATION IS RECORD SEQUENTIAL.
-
-       DATA DIVISION.
-       FILE SECTION.
-        
-       FD  STUDENT-FILE
-           LABEL RECORD IS STANDARD
-           RECORD CONTAINS 53 CHARACTERS
-           DATA RECORD IS STUDENT-MAST.
-       COPY 'CBLSTUD.CPY'.
-
-       FD  COURSE-FILE
-           LABEL RECORD IS STANDARD
-           RECORD CONTAINS 54 CHARACTERS
-           DATA RECORD IS COURSE-MAST.
-       COPY 'CBLCRSE.CPY'.
-      
-       FD  TRAN-STU-FILE
-           LABEL RECORDS ARE STANDARD
-           RECORD CONTAINS 95 CHARACTERS
-           DATA RECORD IS TRAN-REC.
-
-       01 TRAN-REC.
-           05 KEY-OUT.
-               10  TRAN-STUD-ID            PIC X(6).
-               10  TRAN-COURSE-ID          PIC X(8).
-           05  TRAN-COURSE-NAME        PIC X(30).
-           05  TRAN-COURSE-CREDITS     PIC 9.
-           05  TRAN-COURSE-GPA         PIC 9V99.
-           05  TRAN-TERM               PIC XX.
-           05  TRAN-YEAR               PIC 9(4).
-           05  TRAN-LNAME              PIC X(20).
-           05  TRAN-FNAME              PIC X(20).
-           05  TRAN-INIT               PIC X.
-
-
-        FD COURSE-PRTOUT
-           LABEL RECORD IS OMITTED
-           DATA RECORD IS PRTLINE
-           RECORD CONTAINS 132 CHARACTERS
-           LINAGE IS 60 WITH FOOTING AT 56.
-
-       01  PRTLINE                PIC X(132).
-       
-       WORKING-STORAGE SECTION.
-
-       01  WORK-AREA.
-           05      C-PCTR           PIC 99       VALUE ZERO.
-           05      C-SCTR           PIC 999      VALUE ZERO.
-           05  MORE-RECS            PIC XXX      VALUE ZERO.
-           05  COURSE-MORE-RECS     PIC XXX      VALUE ZERO.
-           05  H-COURSE-BREAK. 
-               10  H-STUDENT-ID     PIC X(6).
-               10  H-COURSE-ID      PIC X(8).
-           05  C-TOT-CRED-EARN      PIC 99V99     VALUE ZERO.
-           05  C-TOT-COURSE-CREDITS PIC 99        VALUE ZERO.
-           05  C-TOT-COURSE-GPA     PIC 99V99     VALUE ZERO.
-           05  C-TOT-STU-GPAB       PIC 9V99      VALUE ZERO.
-           05  C-STUDENT-TOTAL      PIC 99        VALUE ZERO.
-       
-       01  CURRENT-DATE-AND-TIME.
-           05      I-DATE.
-                   10  I-YEAR     PIC 9(4).
-                   10  I-MONTH    PIC 99.
-                   10  I-DAY      PIC 99.
-
-       01 RESPONSE-CODE             PIC XX.
-           88  VAL-CODE             VALUE '00'.
-           88  NFND-CODE            VALUE '23'.
-
-       01 SOMETHING                 PIC XXX.
-
-       01 TITLE-LINE.
-           05      FILLER          PIC X(6)      VALUE "DATE: ".
-           05      O-MONTH         PIC 99.
-           05      FILLER          PIC X         VALUE '/'.
-           05      O-DAY           PIC 99.
-           05      FILLER          PIC X         VALUE '/'.
-           05      O-YEAR          PIC 9(4).
-           05      FILLER          PIC X(36)     VALUE SPACES.
-           05      FILLER          PIC X(28)     VALUE "MCDOWELL".
-           05      FILLER          PIC X(44)     VALUE SPACES.
-           05      FILLER          PIC X(6)      VALUE "PAGE:".
-           05      O-PCTR          PIC Z9.
-
-       01 STUDENT-INFO-HDG.
-           05 FILLER             PIC X(10)     VALUES "STUDENT ID".
-           05 FILLER             PIC X(16)     VALUES SPACES.
-           05 FILLER             PIC X(12)     VALUES "STUDENT NAME".
-           05 FILLER             PIC X(20)     VALUES SPACES.
-           05 FILLER             PIC X(9)      VALUES "COURSE ID".
-           05 FILLER             PIC X(16)     VALUES SPACES.
-           05 FILLER             PIC X(11)     VALUES "COURSE NAME".
-           05 FILLER             PIC X(12)     VALUES SPACES.
-           05 FILLER             PIC X(7)      VALUES "CREDITS".
-           05 FILLER             PIC X(3)     VALUES SPACES.
-           05 FILLER             PIC X(3)      VALUES "GPA".
-           05 FILLER             PIC X(4)     VALUES SPACES.
-           05 FILLER             PIC X(9)      VALUES "COMPLETED".
-
-
-
-
-       
-       01 STUDENT-INFO-LINE.
-           05 O-STUDENT-ID      PIC X(8).
-           05 FILLER            PIC X(5)    VALUES SPACES.
-           05 O-STUDENT-NAME    PIC X(40). 
-           05 FILLER            PIC X(6)     VALUES SPACES.
-           05 O-COURSE-ID       PIC X(10).
-           05 FILLER            PIC X(6)     VALUES SPACES.
-           05 O-COURSE-NAME     PIC X(30). 
-           05 FILLER            PIC X(5)     VALUES SPACES.
-           05 O-COURSE-CREDITS  PIC 9. 
-           05 FILLER            PIC X(6)     VALUES SPACES.
-           05 O-COURSE-GPA      PIC 9V99. 
-           05 FILLER            PIC X(4)    VALUES SPACES.
-           05 O-COURSE-TERM-COMPLETE  PIC X(7).
-           05 FILLER            PIC X(1)    VALUES SPACES.
-
-
-           
-           
-           
-
-       01 STUDENT-SUBTOTAL-LINE.
-           05 FILLER             PIC X(2)      VALUES SPACES.
-           05 FILLER             PIC X(10)     VALUES "STUDENT ID".
-           05 FILLER             PIC X(2)      VALUES SPACES.
-           05 O-STUDENT-IDB      PIC 9(6).
-           05 FILLER             PIC X(3)      VALUES SPACES.
-           05 FILLER             PIC X(12)     VALUES "STUDENT NAME".
-           05 FILLER             PIC X(2)      VALUES SPACES.
-           05 O-STUDENT-NAMEB    PIC X(41). 
-           05 FILLER             PIC X(3)      VALUES SPACES.
-           05 FILLER             PIC X(20)     VALUES
-                                               "TOTAL CREDITS EARNED".
-           05 FILLER             PIC X(2)      VALUES SPACES.
-           05 O-TOT-CRED-EARN    PIC 99V99.
-           05 FILLER             PIC X(3)     VALUES SPACES.
-           05 FILLER             PIC X(17)      VALUES
-                                                   "TOTAL STUDENT GPA".
-           05 FILLER             PIC X(2)      VALUES SPACES.
-           05 O-TOT-STU-GPAB     PIC 999.
-              
-       01 STUDENT-TOTAL.
-           05 FILLER           PIC X(95)       VALUES SPACES.
-           05 FILLER           PIC X(15)       VALUES "STUDENT TOTAL: ".
-           05 FILLER           PIC X(3)       VALUES SPACES.
-           05 STUDENT-COUNT    PIC 999.
-           05 FILLER           PIC X(16)       VALUES SPACES.
-
-
-       PROCEDURE DIVISION.
-
-       0000-MAIN.
-           PERFORM 1000-INIT.
-           PERFORM 2000-MAINLINE
-               UNTIL MORE-RECS = "NO".
-           PERFORM 3000-INIT-REPORT.
-           PERFORM 4000-MAINLINE-REPORT
-               UNTIL COURSE-MORE-RECS = "NO".
-           PERFORM 5000-CLOSING.
-           STOP RUN.
-
-       1000-INIT.
-           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
-           MOVE I-YEAR TO O-YEAR.
-           MOVE I-MONTH TO O-MONTH.
-           MOVE I-DAY TO O-DAY.
-
-           OPEN INPUT TRAN-STU-FILE.
-           OPEN I-O STUDENT-FILE.
-           OPEN I-O COURSE-FILE.
-           OPEN OUTPUT COURSE-PRTOUT.
-           PERFORM 9000-TRAN-READ.
-          
-       2000-MAINLINE.
-           PERFORM 9100-STUDENT-READ.
-           IF VAL-CODE 
-               PERFORM 2100-UPDATE-STUDENT
-           
-               IF VAL-CODE
-                   PERFORM 93000-COURSE-READ
-                   EVALUATE RESPONSE-CODE
-                       WHEN '23'
-                           PERFORM 2200-ADD-COURSE
-                       WHEN '00'
-                           IF TRAN-YEAR = 0
-                               PERFORM 2300-DELETE-COURSE-REC
-                           ELSE
-                               PERFORM 2400-UPDATE-COURSE-REC
-                        WHEN OTHER
-                            PERFORM 9200-ERROR-MES.
-           PERFORM 9000-TRAN-READ.
-
-          
-
-
-           
-       2100-UPDATE-STUDENT.
-         
-           PERFORM 2110-STUDENT-INFO.
-               READ STUDENT-FILE
-                   INVALID KEY
-                       PERFORM 9200-ERROR-MES
-                   NOT INVALID KEY
-                       PERFORM 2110-STUDENT-INFO.
-
-       2110-STUDENT-INFO.
-
-           MOVE TRAN-LNAME TO STUDNET-LNAME
-           MOVE TRAN-FNAME TO STUDENT-FNAME
-           MOVE TRAN-INIT TO STUDENT-INIT
-           MOVE TRAN-TERM TO STUDENT-TERM-LAST-ATT
-           MOVE TRAN-YEAR TO STUDENT-YEAR-LAST-ATT
-           REWRITE STUDENT-MAST
-                       INVALID KEY
-                           PERFORM 9200-ERROR-MES.
-
-       2200-ADD-COURSE.
-
-           PERFORM 9400-COURSE-INFO.
-               WRITE COURSE-MAST
-                   INVALID KEY
-                       PERFORM 9200-ERROR-MES.
-
-      
-
-       2300-DELETE-COURSE-REC.
-
-           DELETE COURSE-FILE
-                INVALID KEY
-                   PERFORM 9200-ERROR-MES.
-
-       2400-UPDATE-COURSE-REC.
-           PERFORM 9400-COURSE-INFO.
-
-       3000-INIT-REPORT.
-           MOVE LOW-VALUES TO C-KEY.
-           START COURSE-FILE
-               KEY > C-KEY
-                   INVALID KEY
-                       PERFORM 9200-ERROR-MES
-                   NOT INVALID KEY
-                       PERFORM 9500-COURSE-READ.
-           MOVE C-KEY TO H-COURSE-BREAK.
-       4000-MAINLINE-REPORT.
-           IF H-COURSE-BREAK NOT = C-KEY
-               PERFORM 5100-MAJOR-BREAK.
-           PERFORM 4100-CALCS.
-           PERFORM 4200-OUTPUT.
-
-       4100-CALCS.
-
-           ADD C-COURSE-CREDITS TO C-TOT-CRED-EARN.
-           ADD C-COURSE-CREDITS TO C-TOT-COURSE-CREDITS.
-           ADD C-COURSE-GPA TO C-TOT-COURSE-GPA.
-           COMPUTE C-TOT-STU-GPAB = 
-                       C-TOT-COURSE-CREDITS * C-TOT-COURSE-GPA.
-
-       4200-OUTPUT.
-           ADD 1 TO C-STUDENT-TOTAL.
-           MOVE STUDENT-ID TO C-STUDENT-ID.
-           PERFORM 9100-STUDENT-READ.
-
-           STRING STUDENT-ID-1 DELIMITED BY SPACES
-             '-' STUDENT-ID-2 DELIMITED BY SPACES
-             '-' STUDENT-ID-3 DELIMITED BY SPACES
-                   INTO O-STUDENT-ID.
-
-
-           STRING STUDNET-LNAME DELIMITED BY SPACES
-                  ', ' STUDENT-FNAME DELIMITED BY SPACES
-                  ' ' DELIMITED BY SIZE
-                  STUDENT-INIT DELIMITED BY SIZE
-                       INTO O-STUDENT-NAME.
-
-           STRING COURSE-ID-1 DELIMITED BY SPACES
-                  ' ' DELIMITED BY SIZE
-             COURSE-ID-2 DELIMITED BY SPACES
-                  ' ' DELIMITED BY SIZE
-             COURSE-ID-3 DELIMITED BY SPACES
-                   INTO O-COURSE-ID.
-
-           MOVE C-COURSE-NAME TO O-COURSE-NAME.     
-           MOVE C-COURSE-CREDITS TO O-COURSE-CREDITS. 
-           MOVE C-COURSE-GPA TO O-COURSE-GPA.
-
-           STRING C-TERM-COMPLETED DELIMITED BY SPACES
-             '/' C-YEAR-COMPLETED DELIMITED BY SPACES
-                      INTO O-COURSE-TERM-COMPLETE. 
-
-
-           WRITE PRTLINE FROM STUDENT-INFO-LINE
-               AFTER ADVANCING 2 LINES
-           WRITE PRTLINE FROM STUDENT-INFO-LINE
-               AFTER ADVANCING 2 LINES
-                   AT EOP
-                       PERFORM 9600-HDG.
-
-       5000-CLOSING.
-           MOVE C-SCTR TO O-PCTR.
-           PERFORM 5100-MAJOR-BREAK.
-           WRITE PRTLINE FROM STUDENT-SUBTOTAL-LINE
-               AFTER ADVANCING 2 LINES.
-           
-           PERFORM 5200-STUDENT-TOTAL.
-           CLOSE TRAN-STU-FILE.
-           CLOSE STUDENT-FILE.
-           CLOSE COURSE-FILE.
-           CLOSE COURSE-PRTOUT.
-           
-
-       5100-MAJOR-BREAK.
-           STRING STUDENT-ID-1 DELIMITED BY SPACES
-             '-' STUDENT-ID-2 DELIMITED BY SPACES
-             '-' STUDENT-ID-3 DELIMITED BY SPACES
-                   INTO O-STUDENT-IDB.
-
-
-           STRING STUDNET-LNAME DELIMITED BY SPACES
-                  ', ' STUDENT-FNAME DELIMITED BY SPACES
-                  ' ' DELIMITED BY SIZE
-                  STUDENT-INIT DELIMITED BY SIZE
-                       INTO O-STUDENT-NAMEB.
-           MOVE C-TOT-CRED-EARN TO O-TOT-CRED-EARN
-           MOVE C-TOT-STU-GPAB TO O-TOT-STU-GPAB.
-
-           COMPUTE C-TOT-CRED-EARN = 0.
-           COMPUTE C-TOT-STU-GPAB = 0.
-           MOVE C-KEY TO H-COURSE-BREAK.
-
-
-       5200-STUDENT-TOTAL.
-           MOVE C-STUDENT-TOTAL TO STUDENT-COUNT.
-           WRITE PRTLINE FROM STUDENT-TOTAL
-                   AFTER ADVANCING 3 LINE.
-
-       9000-TRAN-READ.
-            READ TRAN-STU-FILE
-               AT END
-                   MOVE "NO" TO MORE-RECS.
-      
-       9100-STUDENT-READ.    
-           MOVE TRAN-STUD-ID TO STUDENT-ID
-           READ STUDENT-FILE.
-
-               
-
-       9200-ERROR-MES.
-
-           IF NFND-CODE
-               DISPLAY 'STUDENT ID IS NOT FOUND ', TRAN-STUD-ID
-
-               ACCEPT SOMETHING
-           ELSE
-               DISPLAY 'UNDETERMINED ERROR. STUDENT = ' TRAN-STUD-ID
-      -                               ', RETURN CODE IS ' RESPONSE-CODE.
-
-       93000-COURSE-READ.
-
-           MOVE KEY-OUT TO C-KEY
-           READ COURSE-FILE
-               INVALID KEY
-                   PERFORM 9200-ERROR-MES.
-
-
-       9400-COURSE-INFO.
-
-           MOVE TRAN-COURSE-ID TO C-COURSE-ID
-           MOVE TRAN-COURSE-NAME TO C-COURSE-NAME
-           MOVE TRAN-COURSE-CREDITS TO C-COURSE-CREDITS
-           MOVE TRAN-COURSE-GPA TO C-COURSE-GPA
-           REWRITE COURSE-MAST
-               INVALID KEY
-                   PERFORM 9200-ERROR-MES.
-
-       9500-COURSE-READ.
-            READ COURSE-FILE NEXT RECORD
-               AT END
-                   MOVE "NO" TO MORE-RECS.
-
-       9600-HDG.
-           ADD 1 TO C-PCTR.
-           MOVE C-PCTR TO O-PCTR.
-           WRITE PRTLINE FROM TITLE-LINE
-               AFTER ADVANCING PAGE.
-           WRITE PRTLINE FROM STUDENT-INFO-HDG
-               AFTER ADVANCING 2 LINES.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                 CBLJRM05.
+       AUTHOR.                     JAKE MCDOWELL.
+       DATE-WRITTEN.               10/12/2023
+       DATE-COMPILED.
+
+      *******************************************************************
+      *                           MCDOWELL                              *
+      *                                                                 *
+      *                  READ IN THE TRAN-STU-FILE AND                  *
+      *          UPDATE BOTH THE STUDENT-FILE AND COURSE-FILE           *
+      *                THEN PRINTING OUT TO STDNTCRS.PRT                *
+      *                                                                 *
+      *******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT STUDENT-FILE
+               ASSIGN TO "C:\COBOL LL\STUDMAST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS IS RANDOM
+               RECORD KEY IS STUDENT-ID
+               FILE STATUS IS RESPONSE-CODE.
+
+           SELECT COURSE-FILE
+               ASSIGN TO "C:\COBOL LL\STCOURSE.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS C-KEY
+               FILE STATUS IS RESPONSE-CODE.
+           
+           SELECT TRAN-STU-FILE
+               ASSIGN TO 'C:\COBOL LL\STCRTRAN.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT COURSE-PRTOUT
+               ASSIGN TO "C:\COBOL\STDNTCRS.PRT"
+               ORGANIZATION IS RECORD SEQUENTIAL.
+
+           SELECT SUSPENSE-FILE
+               ASSIGN TO "C:\COBOL LL\STCRSUSP.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO "C:\COBOL LL\STCRCKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CKPT-STATUS.
+
+           SELECT AUDIT-FILE
+               ASSIGN TO "C:\COBOL LL\STCRAUDT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT EXTRACT-FILE
+               ASSIGN TO "C:\COBOL\STDNTCRS.EXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+        
+       FD  STUDENT-FILE
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 53 CHARACTERS
+           DATA RECORD IS STUDENT-MAST.
+       COPY 'CBLSTUD.CPY'.
+
+       FD  COURSE-FILE
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 54 CHARACTERS
+           DATA RECORD IS COURSE-MAST.
+       COPY 'CBLCRSE.CPY'.
+      
+       FD  TRAN-STU-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 96 CHARACTERS
+           DATA RECORD IS TRAN-REC.
+
+       01 TRAN-REC.
+           05 KEY-OUT.
+               10  TRAN-STUD-ID            PIC X(6).
+               10  TRAN-COURSE-ID          PIC X(8).
+           05  TRAN-TYPE-CODE          PIC X.
+               88  TRAN-ADD                    VALUE 'A'.
+               88  TRAN-CHANGE                 VALUE 'C'.
+               88  TRAN-DELETE                 VALUE 'D'.
+           05  TRAN-COURSE-NAME        PIC X(30).
+           05  TRAN-COURSE-CREDITS     PIC 9.
+           05  TRAN-COURSE-GPA         PIC 9V99.
+           05  TRAN-TERM               PIC XX.
+           05  TRAN-YEAR               PIC 9(4).
+           05  TRAN-LNAME              PIC X(20).
+           05  TRAN-FNAME              PIC X(20).
+           05  TRAN-INIT               PIC X.
+
+
+        FD COURSE-PRTOUT
+           LABEL RECORD IS OMITTED
+           DATA RECORD IS PRTLINE
+           RECORD CONTAINS 132 CHARACTERS
+           LINAGE IS 60 WITH FOOTING AT 56.
+
+       01  PRTLINE                PIC X(132).
+
+      *----------------------------------------------------------------*
+      *  SUSPENSE-FILE HOLDS TRANSACTIONS REJECTED BY 2000-MAINLINE    *
+      *  SO A BAD STCRTRAN.DAT RECORD DOES NOT HALT THE REST OF THE    *
+      *  RUN.  EACH RECORD IS THE REASON THE TRANSACTION WAS REJECTED  *
+      *  FOLLOWED BY THE ORIGINAL TRAN-REC IMAGE.                      *
+      *----------------------------------------------------------------*
+       FD  SUSPENSE-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 145 CHARACTERS
+           DATA RECORD IS SUSPENSE-REC.
+
+       01  SUSPENSE-REC.
+           05  SUSP-REASON-CODE       PIC X(04).
+           05  FILLER                 PIC X(01)   VALUE SPACE.
+           05  SUSP-REASON-TEXT       PIC X(40).
+           05  FILLER                 PIC X(01)   VALUE SPACE.
+           05  SUSP-RESPONSE-CODE     PIC XX.
+           05  FILLER                 PIC X(01)   VALUE SPACE.
+           05  SUSP-TRAN-DATA         PIC X(96).
+
+      *----------------------------------------------------------------*
+      *  CHECKPOINT-FILE LETS THE TRANSACTION PASS (2000-MAINLINE)     *
+      *  AND THE REPORT PASS (4000-MAINLINE-REPORT) BE RESTARTED FROM  *
+      *  THE LAST COMMIT POINT INSTEAD OF FROM THE TOP OF THE RUN.     *
+      *  1000-INIT READS THE LAST RECORD ON THIS FILE, IF ANY, TO      *
+      *  DECIDE WHERE TO RESUME.                                       *
+      *  CAVEAT: A TRANSACTION-PASS RESTART REPLAYS EVERY STCRTRAN.DAT *
+      *  RECORD READ SINCE THE LAST CHECKPOINT.  STUDENT-MAST/         *
+      *  COURSE-MAST UPDATES ARE NOT IDEMPOTENT, SO A REPLAYED ADD OR  *
+      *  DELETE THAT ALREADY APPLIED BEFORE THE CRASH WILL LAND IN     *
+      *  SUSPENSE-FILE ON THE RESTART RUN ("COURSE EXISTS" / "COURSE   *
+      *  NOT FOUND") EVEN THOUGH IT IS NOT A DATA ERROR.  A CLEAN      *
+      *  RECONCILIATION OF THE BALANCING REPORT ACROSS A TRANSACTION-  *
+      *  PASS RESTART REQUIRES THOSE HANDFUL OF REPLAYED TRANSACTIONS  *
+      *  TO BE RECOGNIZED AND EXCLUDED BY HAND.                        *
+      *----------------------------------------------------------------*
+       FD  CHECKPOINT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 72 CHARACTERS
+           DATA RECORD IS CHECKPOINT-REC.
+
+       01  CHECKPOINT-REC.
+           05  CKPT-PHASE               PIC X(01).
+               88  CKPT-PHASE-TRAN               VALUE 'T'.
+               88  CKPT-PHASE-REPORT              VALUE 'R'.
+           05  CKPT-TRAN-COUNT          PIC 9(06).
+           05  CKPT-LAST-TRAN-KEY       PIC X(14).
+           05  CKPT-LAST-COURSE-KEY     PIC X(14).
+           05  CKPT-STUDENT-TOTAL       PIC 9(02).
+           05  CKPT-ERROR-CTR           PIC 9(05).
+           05  CKPT-STUD-UPD-CTR        PIC 9(06).
+           05  CKPT-CRS-ADD-CTR         PIC 9(06).
+           05  CKPT-CRS-CHG-CTR         PIC 9(06).
+           05  CKPT-CRS-DEL-CTR         PIC 9(06).
+           05  CKPT-FINAL-TRAN-COUNT    PIC 9(06).
+
+      *----------------------------------------------------------------*
+      *  AUDIT-FILE KEEPS A BEFORE IMAGE OF EVERY STUDENT-MAST AND     *
+      *  COURSE-MAST REWRITE, ALONG WITH THE TRAN-REC THAT CAUSED IT,  *
+      *  SO A DISPUTED CHANGE CAN BE TRACED BACK TO WHAT THE RECORD    *
+      *  LOOKED LIKE BEFORE THE UPDATE AND WHICH TRANSACTION DID IT.   *
+      *----------------------------------------------------------------*
+       FD  AUDIT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 153 CHARACTERS
+           DATA RECORD IS AUDIT-REC.
+
+       01  AUDIT-REC.
+           05  AUD-MASTER-TYPE          PIC X(01).
+               88  AUD-STUDENT-MASTER          VALUE 'S'.
+               88  AUD-COURSE-MASTER           VALUE 'C'.
+           05  FILLER                   PIC X(01)   VALUE SPACE.
+           05  AUD-BEFORE-IMAGE         PIC X(54).
+           05  FILLER                   PIC X(01)   VALUE SPACE.
+           05  AUD-TRAN-DATA            PIC X(96).
+
+      *----------------------------------------------------------------*
+      *  EXTRACT-FILE IS A COMMA-DELIMITED COPY OF STDNTCRS.PRT FOR    *
+      *  DOWNSTREAM SYSTEMS (REGISTRAR, FINANCIAL AID, ADVISING) THAT  *
+      *  WANT THE COURSE-REPORT DATA WITHOUT PARSING PRINT-FORMATTED   *
+      *  TEXT.  ONE RECORD IS WRITTEN FOR EVERY DETAIL LINE 4200-      *
+      *  OUTPUT PUTS ON THE PRINT FILE.                                *
+      *----------------------------------------------------------------*
+       FD  EXTRACT-FILE
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS EXTRACT-REC.
+
+       01  EXTRACT-REC                  PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01  WORK-AREA.
+           05      C-PCTR           PIC 99       VALUE ZERO.
+           05      C-SCTR           PIC 999      VALUE ZERO.
+           05  MORE-RECS            PIC XXX      VALUE ZERO.
+           05  COURSE-MORE-RECS     PIC XXX      VALUE ZERO.
+           05  H-COURSE-BREAK. 
+               10  H-STUDENT-ID     PIC X(6).
+               10  H-COURSE-ID      PIC X(8).
+           05  C-TOT-CRED-EARN      PIC 99V99     VALUE ZERO.
+           05  C-TOT-COURSE-CREDITS PIC 99        VALUE ZERO.
+           05  C-TOT-COURSE-GPA     PIC 99V99     VALUE ZERO.
+           05  C-TOT-STU-GPAB       PIC 9V99      VALUE ZERO.
+           05  C-STUDENT-TOTAL      PIC 99        VALUE ZERO.
+           05  C-ERROR-CTR          PIC 9(05)     VALUE ZERO.
+           05  C-STUD-UPD-CTR       PIC 9(06)     VALUE ZERO.
+           05  C-CRS-ADD-CTR        PIC 9(06)     VALUE ZERO.
+           05  C-CRS-CHG-CTR        PIC 9(06)     VALUE ZERO.
+           05  C-CRS-DEL-CTR        PIC 9(06)     VALUE ZERO.
+
+       01  C-COURSE-VALID          PIC X         VALUE 'Y'.
+           88  VALID-COURSE-FIELDS                VALUE 'Y'.
+
+       01  ERROR-CONTROL.
+           05  C-ERR-CODE          PIC X(04)     VALUE SPACES.
+           05  C-ERR-DESC          PIC X(40)     VALUE SPACES.
+
+       01  CKPT-STATUS              PIC XX.
+
+       01  CHECKPOINT-CONTROL.
+           05  C-RESTART-FLAG      PIC X         VALUE 'N'.
+               88  RESTART-RUN                    VALUE 'Y'.
+           05  C-TRAN-CTR           PIC 9(06)     VALUE ZERO.
+           05  C-SKIP-COUNT        PIC 9(06)     VALUE ZERO.
+           05  C-COURSE-REC-CTR     PIC 9(06)     VALUE ZERO.
+           05  C-REPORT-START-KEY  PIC X(14)     VALUE LOW-VALUES.
+           05  C-LAST-PHASE        PIC X         VALUE SPACE.
+           05  C-LAST-TRAN-COUNT   PIC 9(06)     VALUE ZERO.
+           05  C-LAST-TRAN-KEY     PIC X(14)     VALUE SPACES.
+           05  C-LAST-COURSE-KEY   PIC X(14)     VALUE SPACES.
+           05  C-LAST-STUDENT-TOTAL PIC 9(02)    VALUE ZERO.
+           05  C-LAST-ERROR-CTR    PIC 9(05)     VALUE ZERO.
+           05  C-LAST-STUD-UPD-CTR PIC 9(06)     VALUE ZERO.
+           05  C-LAST-CRS-ADD-CTR  PIC 9(06)     VALUE ZERO.
+           05  C-LAST-CRS-CHG-CTR  PIC 9(06)     VALUE ZERO.
+           05  C-LAST-CRS-DEL-CTR  PIC 9(06)     VALUE ZERO.
+           05  C-LAST-FINAL-TRAN-COUNT PIC 9(06) VALUE ZERO.
+           05  C-CKPT-DUE-R        PIC X         VALUE 'N'.
+               88  CKPT-DUE-R                     VALUE 'Y'.
+
+       01  REPORT-FILTER-CONTROL.
+           05  C-FILTER-ACTIVE     PIC X         VALUE 'N'.
+               88  FILTER-ACTIVE                  VALUE 'Y'.
+           05  C-FILTER-TERM       PIC XX        VALUE SPACES.
+           05  C-FILTER-YEAR       PIC 9(4)      VALUE ZERO.
+
+       01  C-PARM-FILTER           PIC X(06)     VALUE SPACES.
+
+       01  C-EXT-GPA               PIC 9.99.
+
+       01  CURRENT-DATE-AND-TIME.
+           05      I-DATE.
+                   10  I-YEAR     PIC 9(4).
+                   10  I-MONTH    PIC 99.
+                   10  I-DAY      PIC 99.
+
+       01 RESPONSE-CODE             PIC XX.
+           88  VAL-CODE             VALUE '00'.
+           88  NFND-CODE            VALUE '23'.
+
+       01 TITLE-LINE.
+           05      FILLER          PIC X(6)      VALUE "DATE: ".
+           05      O-MONTH         PIC 99.
+           05      FILLER          PIC X         VALUE '/'.
+           05      O-DAY           PIC 99.
+           05      FILLER          PIC X         VALUE '/'.
+           05      O-YEAR          PIC 9(4).
+           05      FILLER          PIC X(36)     VALUE SPACES.
+           05      FILLER          PIC X(28)     VALUE "MCDOWELL".
+           05      FILLER          PIC X(44)     VALUE SPACES.
+           05      FILLER          PIC X(6)      VALUE "PAGE:".
+           05      O-PCTR          PIC Z9.
+
+       01 STUDENT-INFO-HDG.
+           05 FILLER             PIC X(10)     VALUES "STUDENT ID".
+           05 FILLER             PIC X(16)     VALUES SPACES.
+           05 FILLER             PIC X(12)     VALUES "STUDENT NAME".
+           05 FILLER             PIC X(20)     VALUES SPACES.
+           05 FILLER             PIC X(9)      VALUES "COURSE ID".
+           05 FILLER             PIC X(16)     VALUES SPACES.
+           05 FILLER             PIC X(11)     VALUES "COURSE NAME".
+           05 FILLER             PIC X(12)     VALUES SPACES.
+           05 FILLER             PIC X(7)      VALUES "CREDITS".
+           05 FILLER             PIC X(3)     VALUES SPACES.
+           05 FILLER             PIC X(3)      VALUES "GPA".
+           05 FILLER             PIC X(4)     VALUES SPACES.
+           05 FILLER             PIC X(9)      VALUES "COMPLETED".
+
+
+
+
+       
+       01 STUDENT-INFO-LINE.
+           05 O-STUDENT-ID      PIC X(8).
+           05 FILLER            PIC X(5)    VALUES SPACES.
+           05 O-STUDENT-NAME    PIC X(40). 
+           05 FILLER            PIC X(6)     VALUES SPACES.
+           05 O-COURSE-ID       PIC X(10).
+           05 FILLER            PIC X(6)     VALUES SPACES.
+           05 O-COURSE-NAME     PIC X(30). 
+           05 FILLER            PIC X(5)     VALUES SPACES.
+           05 O-COURSE-CREDITS  PIC 9. 
+           05 FILLER            PIC X(6)     VALUES SPACES.
+           05 O-COURSE-GPA      PIC 9V99. 
+           05 FILLER            PIC X(4)    VALUES SPACES.
+           05 O-COURSE-TERM-COMPLETE  PIC X(7).
+           05 FILLER            PIC X(1)    VALUES SPACES.
+
+
+           
+           
+           
+
+       01 STUDENT-SUBTOTAL-LINE.
+           05 FILLER             PIC X(2)      VALUES SPACES.
+           05 FILLER             PIC X(10)     VALUES "STUDENT ID".
+           05 FILLER             PIC X(2)      VALUES SPACES.
+           05 O-STUDENT-IDB      PIC 9(6).
+           05 FILLER             PIC X(3)      VALUES SPACES.
+           05 FILLER             PIC X(12)     VALUES "STUDENT NAME".
+           05 FILLER             PIC X(2)      VALUES SPACES.
+           05 O-STUDENT-NAMEB    PIC X(41). 
+           05 FILLER             PIC X(3)      VALUES SPACES.
+           05 FILLER             PIC X(20)     VALUES
+                                               "TOTAL CREDITS EARNED".
+           05 FILLER             PIC X(2)      VALUES SPACES.
+           05 O-TOT-CRED-EARN    PIC 99V99.
+           05 FILLER             PIC X(3)     VALUES SPACES.
+           05 FILLER             PIC X(17)      VALUES
+                                                   "TOTAL STUDENT GPA".
+           05 FILLER             PIC X(2)      VALUES SPACES.
+           05 O-TOT-STU-GPAB     PIC 999.
+              
+       01 STUDENT-TOTAL.
+           05 FILLER           PIC X(95)       VALUES SPACES.
+           05 FILLER           PIC X(15)       VALUES "STUDENT TOTAL: ".
+           05 FILLER           PIC X(3)       VALUES SPACES.
+           05 STUDENT-COUNT    PIC 999.
+           05 FILLER           PIC X(16)       VALUES SPACES.
+
+       01 CONTROL-RPT-HDG.
+           05 FILLER           PIC X(30)       VALUES
+                                                "RUN CONTROL TOTALS".
+           05 FILLER           PIC X(102)      VALUES SPACES.
+
+       01 CONTROL-RPT-LINE.
+           05 CTL-LABEL        PIC X(35).
+           05 CTL-VALUE        PIC ZZZ,ZZ9.
+           05 FILLER           PIC X(88)       VALUES SPACES.
+
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+           PERFORM 1000-INIT.
+           IF NOT RESTART-RUN OR CKPT-PHASE-TRAN
+               PERFORM 2000-MAINLINE
+                   UNTIL MORE-RECS = "NO".
+           PERFORM 3000-INIT-REPORT.
+           PERFORM 4000-MAINLINE-REPORT
+               UNTIL COURSE-MORE-RECS = "NO".
+           PERFORM 5000-CLOSING.
+           STOP RUN.
+
+       1000-INIT.
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
+           MOVE I-YEAR TO O-YEAR.
+           MOVE I-MONTH TO O-MONTH.
+           MOVE I-DAY TO O-DAY.
+
+           ACCEPT C-PARM-FILTER FROM COMMAND-LINE.
+           IF C-PARM-FILTER NOT = SPACES
+               MOVE C-PARM-FILTER(1:2) TO C-FILTER-TERM
+               MOVE C-PARM-FILTER(3:4) TO C-FILTER-YEAR
+               MOVE 'Y' TO C-FILTER-ACTIVE.
+
+           OPEN INPUT TRAN-STU-FILE.
+           OPEN I-O STUDENT-FILE.
+           OPEN I-O COURSE-FILE.
+           PERFORM 1100-CHECK-RESTART.
+
+           IF RESTART-RUN
+               OPEN EXTEND COURSE-PRTOUT
+               OPEN EXTEND SUSPENSE-FILE
+               OPEN EXTEND AUDIT-FILE
+               OPEN EXTEND EXTRACT-FILE
+           ELSE
+               OPEN OUTPUT COURSE-PRTOUT
+               OPEN OUTPUT SUSPENSE-FILE
+               OPEN OUTPUT AUDIT-FILE
+               OPEN OUTPUT EXTRACT-FILE.
+
+           IF NOT RESTART-RUN OR CKPT-PHASE-TRAN
+               PERFORM 9000-TRAN-READ.
+
+       1100-CHECK-RESTART.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CKPT-STATUS = '00'
+               PERFORM 1110-READ-LAST-CHECKPOINT
+                   UNTIL CKPT-STATUS = '10'
+               CLOSE CHECKPOINT-FILE
+               IF C-LAST-PHASE = SPACE
+                   MOVE 'N' TO C-RESTART-FLAG
+                   OPEN OUTPUT CHECKPOINT-FILE
+               ELSE
+                   MOVE 'Y' TO C-RESTART-FLAG
+                   MOVE C-LAST-PHASE TO CKPT-PHASE
+                   OPEN EXTEND CHECKPOINT-FILE
+                   PERFORM 1120-REPOSITION-FILES
+           ELSE
+               MOVE 'N' TO C-RESTART-FLAG
+               OPEN OUTPUT CHECKPOINT-FILE.
+
+       1110-READ-LAST-CHECKPOINT.
+           READ CHECKPOINT-FILE.
+           IF CKPT-STATUS = '00'
+               MOVE CKPT-PHASE TO C-LAST-PHASE
+               MOVE CKPT-TRAN-COUNT TO C-LAST-TRAN-COUNT
+               MOVE CKPT-LAST-TRAN-KEY TO C-LAST-TRAN-KEY
+               MOVE CKPT-LAST-COURSE-KEY TO C-LAST-COURSE-KEY
+               MOVE CKPT-STUDENT-TOTAL TO C-LAST-STUDENT-TOTAL
+               MOVE CKPT-ERROR-CTR TO C-LAST-ERROR-CTR
+               MOVE CKPT-STUD-UPD-CTR TO C-LAST-STUD-UPD-CTR
+               MOVE CKPT-CRS-ADD-CTR TO C-LAST-CRS-ADD-CTR
+               MOVE CKPT-CRS-CHG-CTR TO C-LAST-CRS-CHG-CTR
+               MOVE CKPT-CRS-DEL-CTR TO C-LAST-CRS-DEL-CTR
+               MOVE CKPT-FINAL-TRAN-COUNT TO C-LAST-FINAL-TRAN-COUNT.
+
+       1120-REPOSITION-FILES.
+           MOVE C-LAST-STUDENT-TOTAL TO C-STUDENT-TOTAL
+           MOVE C-LAST-ERROR-CTR TO C-ERROR-CTR
+           MOVE C-LAST-STUD-UPD-CTR TO C-STUD-UPD-CTR
+           MOVE C-LAST-CRS-ADD-CTR TO C-CRS-ADD-CTR
+           MOVE C-LAST-CRS-CHG-CTR TO C-CRS-CHG-CTR
+           MOVE C-LAST-CRS-DEL-CTR TO C-CRS-DEL-CTR
+           MOVE C-LAST-FINAL-TRAN-COUNT TO C-TRAN-CTR
+           IF C-LAST-PHASE = 'T'
+               MOVE C-LAST-TRAN-COUNT TO C-SKIP-COUNT
+               PERFORM 1130-SKIP-TRAN-REC
+                   UNTIL C-SKIP-COUNT = ZERO OR MORE-RECS = "NO"
+           ELSE
+               MOVE 'NO' TO MORE-RECS
+               MOVE C-LAST-COURSE-KEY TO C-REPORT-START-KEY.
+
+       1130-SKIP-TRAN-REC.
+           PERFORM 9000-TRAN-READ.
+           SUBTRACT 1 FROM C-SKIP-COUNT.
+
+       2000-MAINLINE.
+           ADD 1 TO C-TRAN-CTR.
+           IF NOT TRAN-ADD AND NOT TRAN-CHANGE AND NOT TRAN-DELETE
+               MOVE 'TC01' TO C-ERR-CODE
+               MOVE 'INVALID TRANSACTION TYPE CODE' TO C-ERR-DESC
+               PERFORM 9200-ERROR-MES
+           ELSE
+               PERFORM 9100-STUDENT-READ
+               IF NOT VAL-CODE
+                   MOVE 'ST01' TO C-ERR-CODE
+                   MOVE 'STUDENT ID NOT FOUND' TO C-ERR-DESC
+                   PERFORM 9200-ERROR-MES
+               ELSE
+                   PERFORM 2100-UPDATE-STUDENT
+
+                   IF VAL-CODE
+                       PERFORM 93000-COURSE-READ
+                       EVALUATE RESPONSE-CODE
+                           WHEN '23'
+                               IF TRAN-ADD
+                                   PERFORM 2200-ADD-COURSE
+                               ELSE
+                                   MOVE 'TC02' TO C-ERR-CODE
+                                   MOVE
+                                    'COURSE NOT FOUND FOR CHANGE/DELETE'
+                                       TO C-ERR-DESC
+                                   PERFORM 9200-ERROR-MES
+                           WHEN '00'
+                               EVALUATE TRUE
+                                   WHEN TRAN-DELETE
+                                       PERFORM 2300-DELETE-COURSE-REC
+                                   WHEN TRAN-CHANGE
+                                       PERFORM 2400-UPDATE-COURSE-REC
+                                   WHEN OTHER
+                                       MOVE 'TC03' TO C-ERR-CODE
+                                       MOVE
+                                    'ADD TRANSACTION - COURSE EXISTS'
+                                           TO C-ERR-DESC
+                                       PERFORM 9200-ERROR-MES
+                           WHEN OTHER
+                               MOVE 'CO04' TO C-ERR-CODE
+                               MOVE 'COURSE READ - UNDETERMINED ERROR'
+                                   TO C-ERR-DESC
+                               PERFORM 9200-ERROR-MES.
+           IF FUNCTION MOD(C-TRAN-CTR, 25) = 0
+               PERFORM 1200-WRITE-CHECKPOINT-T.
+           PERFORM 9000-TRAN-READ.
+
+       1200-WRITE-CHECKPOINT-T.
+           MOVE 'T' TO CKPT-PHASE
+           MOVE C-TRAN-CTR TO CKPT-TRAN-COUNT
+           MOVE KEY-OUT TO CKPT-LAST-TRAN-KEY
+           MOVE SPACES TO CKPT-LAST-COURSE-KEY
+           MOVE C-STUDENT-TOTAL TO CKPT-STUDENT-TOTAL
+           MOVE C-ERROR-CTR TO CKPT-ERROR-CTR
+           MOVE C-STUD-UPD-CTR TO CKPT-STUD-UPD-CTR
+           MOVE C-CRS-ADD-CTR TO CKPT-CRS-ADD-CTR
+           MOVE C-CRS-CHG-CTR TO CKPT-CRS-CHG-CTR
+           MOVE C-CRS-DEL-CTR TO CKPT-CRS-DEL-CTR
+           MOVE C-TRAN-CTR TO CKPT-FINAL-TRAN-COUNT
+           WRITE CHECKPOINT-REC.
+
+
+
+
+           
+       2100-UPDATE-STUDENT.
+
+           PERFORM 2110-STUDENT-INFO.
+           IF VAL-CODE
+               ADD 1 TO C-STUD-UPD-CTR.
+
+       2110-STUDENT-INFO.
+
+           MOVE 'S' TO AUD-MASTER-TYPE
+           MOVE STUDENT-MAST TO AUD-BEFORE-IMAGE
+           MOVE TRAN-REC TO AUD-TRAN-DATA
+
+           MOVE TRAN-LNAME TO STUDNET-LNAME
+           MOVE TRAN-FNAME TO STUDENT-FNAME
+           MOVE TRAN-INIT TO STUDENT-INIT
+           MOVE TRAN-TERM TO STUDENT-TERM-LAST-ATT
+           MOVE TRAN-YEAR TO STUDENT-YEAR-LAST-ATT
+           REWRITE STUDENT-MAST
+                       INVALID KEY
+                           MOVE 'ST02' TO C-ERR-CODE
+                           MOVE 'STUDENT REWRITE FAILED'
+                               TO C-ERR-DESC
+                           PERFORM 9200-ERROR-MES
+                       NOT INVALID KEY
+                           WRITE AUDIT-REC.
+
+       2200-ADD-COURSE.
+
+           PERFORM 9400-COURSE-INFO.
+           PERFORM 9420-VALIDATE-COURSE-FIELDS.
+           IF VALID-COURSE-FIELDS
+               WRITE COURSE-MAST
+                   INVALID KEY
+                       MOVE 'CO01' TO C-ERR-CODE
+                       MOVE 'COURSE ADD FAILED - DUPLICATE KEY'
+                           TO C-ERR-DESC
+                       PERFORM 9200-ERROR-MES
+                   NOT INVALID KEY
+                       ADD 1 TO C-CRS-ADD-CTR
+           ELSE
+               MOVE 'CO06' TO C-ERR-CODE
+               MOVE 'INVALID GPA OR CREDIT HOURS ON ADD'
+                   TO C-ERR-DESC
+               PERFORM 9200-ERROR-MES.
+
+
+
+       2300-DELETE-COURSE-REC.
+           MOVE 'C' TO AUD-MASTER-TYPE
+           MOVE COURSE-MAST TO AUD-BEFORE-IMAGE
+           MOVE TRAN-REC TO AUD-TRAN-DATA
+
+           DELETE COURSE-FILE
+                INVALID KEY
+                   MOVE 'CO02' TO C-ERR-CODE
+                   MOVE 'COURSE DELETE FAILED - NOT FOUND'
+                       TO C-ERR-DESC
+                   PERFORM 9200-ERROR-MES
+                NOT INVALID KEY
+                   ADD 1 TO C-CRS-DEL-CTR
+                   WRITE AUDIT-REC.
+
+       2400-UPDATE-COURSE-REC.
+           MOVE 'C' TO AUD-MASTER-TYPE
+           MOVE COURSE-MAST TO AUD-BEFORE-IMAGE
+           MOVE TRAN-REC TO AUD-TRAN-DATA
+
+           PERFORM 9400-COURSE-INFO.
+           PERFORM 9420-VALIDATE-COURSE-FIELDS.
+           IF VALID-COURSE-FIELDS
+               REWRITE COURSE-MAST
+                   INVALID KEY
+                       MOVE 'CO05' TO C-ERR-CODE
+                       MOVE 'COURSE CHANGE FAILED - REWRITE ERROR'
+                           TO C-ERR-DESC
+                       PERFORM 9200-ERROR-MES
+                   NOT INVALID KEY
+                       ADD 1 TO C-CRS-CHG-CTR
+                       WRITE AUDIT-REC
+           ELSE
+               MOVE 'CO07' TO C-ERR-CODE
+               MOVE 'INVALID GPA OR CREDIT HOURS ON CHANGE'
+                   TO C-ERR-DESC
+               PERFORM 9200-ERROR-MES.
+
+       3000-INIT-REPORT.
+           MOVE C-REPORT-START-KEY TO C-KEY.
+           START COURSE-FILE
+               KEY > C-KEY
+                   INVALID KEY
+                       MOVE 'NO' TO COURSE-MORE-RECS
+                   NOT INVALID KEY
+                       PERFORM 9500-COURSE-READ.
+           MOVE C-KEY TO H-COURSE-BREAK.
+       4000-MAINLINE-REPORT.
+           IF H-COURSE-BREAK NOT = C-KEY
+               PERFORM 1220-CHECKPOINT-IF-DUE
+               PERFORM 5100-MAJOR-BREAK.
+           IF NOT FILTER-ACTIVE
+               OR (C-TERM-COMPLETED = C-FILTER-TERM
+                   AND C-YEAR-COMPLETED = C-FILTER-YEAR)
+               PERFORM 4100-CALCS
+               PERFORM 4200-OUTPUT.
+           ADD 1 TO C-COURSE-REC-CTR.
+           IF FUNCTION MOD(C-COURSE-REC-CTR, 25) = 0
+               MOVE 'Y' TO C-CKPT-DUE-R.
+           PERFORM 9500-COURSE-READ.
+
+      *----------------------------------------------------------------*
+      *  A CHECKPOINT REQUEST RAISED MID-STUDENT (MOD 25 COURSE RECS)  *
+      *  IS NOT ACTUALLY WRITTEN UNTIL THE NEXT STUDENT BREAK, SO THE  *
+      *  PER-STUDENT SUBTOTAL ACCUMULATORS IN 4100-CALCS ARE ALWAYS AT *
+      *  THEIR RESET (ZERO) VALUE WHEN A CHECKPOINT IS TAKEN -- A      *
+      *  RESTART NEVER HAS TO REPOSITION MID-STUDENT.                  *
+      *----------------------------------------------------------------*
+       1220-CHECKPOINT-IF-DUE.
+           IF CKPT-DUE-R
+               PERFORM 1210-WRITE-CHECKPOINT-R
+               MOVE 'N' TO C-CKPT-DUE-R.
+
+       1210-WRITE-CHECKPOINT-R.
+           MOVE 'R' TO CKPT-PHASE
+           MOVE C-COURSE-REC-CTR TO CKPT-TRAN-COUNT
+           MOVE SPACES TO CKPT-LAST-TRAN-KEY
+           MOVE H-COURSE-BREAK TO CKPT-LAST-COURSE-KEY
+           MOVE C-STUDENT-TOTAL TO CKPT-STUDENT-TOTAL
+           MOVE C-ERROR-CTR TO CKPT-ERROR-CTR
+           MOVE C-STUD-UPD-CTR TO CKPT-STUD-UPD-CTR
+           MOVE C-CRS-ADD-CTR TO CKPT-CRS-ADD-CTR
+           MOVE C-CRS-CHG-CTR TO CKPT-CRS-CHG-CTR
+           MOVE C-CRS-DEL-CTR TO CKPT-CRS-DEL-CTR
+           MOVE C-TRAN-CTR TO CKPT-FINAL-TRAN-COUNT
+           WRITE CHECKPOINT-REC.
+
+       4100-CALCS.
+
+           ADD C-COURSE-CREDITS TO C-TOT-CRED-EARN.
+           ADD C-COURSE-CREDITS TO C-TOT-COURSE-CREDITS.
+           ADD C-COURSE-GPA TO C-TOT-COURSE-GPA.
+           COMPUTE C-TOT-STU-GPAB = 
+                       C-TOT-COURSE-CREDITS * C-TOT-COURSE-GPA.
+
+       4200-OUTPUT.
+           ADD 1 TO C-STUDENT-TOTAL.
+           MOVE STUDENT-ID TO C-STUDENT-ID.
+           PERFORM 9100-STUDENT-READ.
+
+           STRING STUDENT-ID-1 DELIMITED BY SPACES
+             '-' STUDENT-ID-2 DELIMITED BY SPACES
+             '-' STUDENT-ID-3 DELIMITED BY SPACES
+                   INTO O-STUDENT-ID.
+
+
+           STRING STUDNET-LNAME DELIMITED BY SPACES
+                  ', ' STUDENT-FNAME DELIMITED BY SPACES
+                  ' ' DELIMITED BY SIZE
+                  STUDENT-INIT DELIMITED BY SIZE
+                       INTO O-STUDENT-NAME.
+
+           STRING COURSE-ID-1 DELIMITED BY SPACES
+                  ' ' DELIMITED BY SIZE
+             COURSE-ID-2 DELIMITED BY SPACES
+                  ' ' DELIMITED BY SIZE
+             COURSE-ID-3 DELIMITED BY SPACES
+                   INTO O-COURSE-ID.
+
+           MOVE C-COURSE-NAME TO O-COURSE-NAME.     
+           MOVE C-COURSE-CREDITS TO O-COURSE-CREDITS. 
+           MOVE C-COURSE-GPA TO O-COURSE-GPA.
+
+           STRING C-TERM-COMPLETED DELIMITED BY SPACES
+             '/' C-YEAR-COMPLETED DELIMITED BY SPACES
+                      INTO O-COURSE-TERM-COMPLETE.
+
+           MOVE C-COURSE-GPA TO C-EXT-GPA.
+           MOVE SPACES TO EXTRACT-REC.
+           STRING O-STUDENT-ID DELIMITED BY SIZE
+             ',' DELIMITED BY SIZE
+             O-STUDENT-NAME DELIMITED BY SIZE
+             ',' DELIMITED BY SIZE
+             O-COURSE-ID DELIMITED BY SIZE
+             ',' DELIMITED BY SIZE
+             O-COURSE-NAME DELIMITED BY SIZE
+             ',' DELIMITED BY SIZE
+             C-COURSE-CREDITS DELIMITED BY SIZE
+             ',' DELIMITED BY SIZE
+             C-EXT-GPA DELIMITED BY SIZE
+             ',' DELIMITED BY SIZE
+             C-TERM-COMPLETED DELIMITED BY SPACES
+             ',' DELIMITED BY SIZE
+             C-YEAR-COMPLETED DELIMITED BY SIZE
+                      INTO EXTRACT-REC.
+           WRITE EXTRACT-REC.
+
+           WRITE PRTLINE FROM STUDENT-INFO-LINE
+               AFTER ADVANCING 2 LINES
+           WRITE PRTLINE FROM STUDENT-INFO-LINE
+               AFTER ADVANCING 2 LINES
+                   AT EOP
+                       PERFORM 9600-HDG.
+
+       5000-CLOSING.
+           MOVE C-SCTR TO O-PCTR.
+           PERFORM 5100-MAJOR-BREAK.
+           WRITE PRTLINE FROM STUDENT-SUBTOTAL-LINE
+               AFTER ADVANCING 2 LINES.
+           
+           PERFORM 5200-STUDENT-TOTAL.
+           PERFORM 5300-CONTROL-TOTALS.
+           CLOSE TRAN-STU-FILE.
+           CLOSE STUDENT-FILE.
+           CLOSE COURSE-FILE.
+           CLOSE COURSE-PRTOUT.
+           CLOSE SUSPENSE-FILE.
+           CLOSE AUDIT-FILE.
+           CLOSE EXTRACT-FILE.
+           CLOSE CHECKPOINT-FILE.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+
+
+       5100-MAJOR-BREAK.
+           STRING STUDENT-ID-1 DELIMITED BY SPACES
+             '-' STUDENT-ID-2 DELIMITED BY SPACES
+             '-' STUDENT-ID-3 DELIMITED BY SPACES
+                   INTO O-STUDENT-IDB.
+
+
+           STRING STUDNET-LNAME DELIMITED BY SPACES
+                  ', ' STUDENT-FNAME DELIMITED BY SPACES
+                  ' ' DELIMITED BY SIZE
+                  STUDENT-INIT DELIMITED BY SIZE
+                       INTO O-STUDENT-NAMEB.
+           MOVE C-TOT-CRED-EARN TO O-TOT-CRED-EARN
+           MOVE C-TOT-STU-GPAB TO O-TOT-STU-GPAB.
+
+           COMPUTE C-TOT-CRED-EARN = 0.
+           COMPUTE C-TOT-STU-GPAB = 0.
+           MOVE C-KEY TO H-COURSE-BREAK.
+
+
+       5200-STUDENT-TOTAL.
+           MOVE C-STUDENT-TOTAL TO STUDENT-COUNT.
+           WRITE PRTLINE FROM STUDENT-TOTAL
+                   AFTER ADVANCING 3 LINE.
+
+      *----------------------------------------------------------------*
+      *  BALANCING/CONTROL-TOTAL SUMMARY SO THE RUN CAN BE RECONCILED  *
+      *  AGAINST THE STCRTRAN.DAT SOURCE FILE COUNT.                   *
+      *----------------------------------------------------------------*
+       5300-CONTROL-TOTALS.
+           WRITE PRTLINE FROM CONTROL-RPT-HDG
+               AFTER ADVANCING PAGE.
+
+           MOVE 'TRANSACTIONS READ' TO CTL-LABEL
+           MOVE C-TRAN-CTR TO CTL-VALUE
+           WRITE PRTLINE FROM CONTROL-RPT-LINE
+               AFTER ADVANCING 2 LINES.
+
+           MOVE 'STUDENTS UPDATED' TO CTL-LABEL
+           MOVE C-STUD-UPD-CTR TO CTL-VALUE
+           WRITE PRTLINE FROM CONTROL-RPT-LINE
+               AFTER ADVANCING 2 LINES.
+
+           MOVE 'COURSES ADDED' TO CTL-LABEL
+           MOVE C-CRS-ADD-CTR TO CTL-VALUE
+           WRITE PRTLINE FROM CONTROL-RPT-LINE
+               AFTER ADVANCING 2 LINES.
+
+           MOVE 'COURSES CHANGED' TO CTL-LABEL
+           MOVE C-CRS-CHG-CTR TO CTL-VALUE
+           WRITE PRTLINE FROM CONTROL-RPT-LINE
+               AFTER ADVANCING 2 LINES.
+
+           MOVE 'COURSES DELETED' TO CTL-LABEL
+           MOVE C-CRS-DEL-CTR TO CTL-VALUE
+           WRITE PRTLINE FROM CONTROL-RPT-LINE
+               AFTER ADVANCING 2 LINES.
+
+           MOVE 'TRANSACTIONS IN ERROR' TO CTL-LABEL
+           MOVE C-ERROR-CTR TO CTL-VALUE
+           WRITE PRTLINE FROM CONTROL-RPT-LINE
+               AFTER ADVANCING 2 LINES.
+
+       9000-TRAN-READ.
+            READ TRAN-STU-FILE
+               AT END
+                   MOVE "NO" TO MORE-RECS.
+      
+       9100-STUDENT-READ.    
+           MOVE TRAN-STUD-ID TO STUDENT-ID
+           READ STUDENT-FILE.
+
+               
+
+       9200-ERROR-MES.
+
+           MOVE TRAN-REC TO SUSP-TRAN-DATA
+           MOVE RESPONSE-CODE TO SUSP-RESPONSE-CODE
+           MOVE C-ERR-CODE TO SUSP-REASON-CODE
+           MOVE C-ERR-DESC TO SUSP-REASON-TEXT
+           WRITE SUSPENSE-REC
+           ADD 1 TO C-ERROR-CTR
+           DISPLAY 'TRANSACTION REJECTED - ' C-ERR-DESC
+               ' STUDENT = ' TRAN-STUD-ID ' REASON = ' C-ERR-CODE.
+
+       93000-COURSE-READ.
+
+           MOVE KEY-OUT TO C-KEY
+           READ COURSE-FILE
+               INVALID KEY
+                   CONTINUE.
+
+
+       9400-COURSE-INFO.
+
+           MOVE TRAN-COURSE-ID TO C-COURSE-ID
+           MOVE TRAN-COURSE-NAME TO C-COURSE-NAME
+           MOVE TRAN-COURSE-CREDITS TO C-COURSE-CREDITS
+           MOVE TRAN-COURSE-GPA TO C-COURSE-GPA.
+
+       9420-VALIDATE-COURSE-FIELDS.
+           MOVE 'Y' TO C-COURSE-VALID.
+           IF C-COURSE-GPA NOT NUMERIC OR C-COURSE-GPA > 4.00
+               MOVE 'N' TO C-COURSE-VALID.
+           IF C-COURSE-CREDITS NOT NUMERIC OR C-COURSE-CREDITS = 0
+               MOVE 'N' TO C-COURSE-VALID.
+
+       9500-COURSE-READ.
+            READ COURSE-FILE NEXT RECORD
+               AT END
+                   MOVE "NO" TO COURSE-MORE-RECS.
+
+       9600-HDG.
+           ADD 1 TO C-PCTR.
+           MOVE C-PCTR TO O-PCTR.
+           WRITE PRTLINE FROM TITLE-LINE
+               AFTER ADVANCING PAGE.
+           WRITE PRTLINE FROM STUDENT-INFO-HDG
+               AFTER ADVANCING 2 LINES.
