@@ -0,0 +1,17 @@
+      ******************************************************************
+      *    CBLCRSE.CPY                                                *
+      *    COURSE MASTER RECORD LAYOUT  -  STCOURSE.DAT               *
+      *    SHARED BY ALL PROGRAMS THAT READ OR MAINTAIN STCOURSE.DAT  *
+      ******************************************************************
+       01  COURSE-MAST.
+           05  C-KEY.
+               10  C-STUDENT-ID            PIC X(06).
+               10  C-COURSE-ID.
+                   15  COURSE-ID-1         PIC X(04).
+                   15  COURSE-ID-2         PIC X(03).
+                   15  COURSE-ID-3         PIC X(01).
+           05  C-COURSE-NAME               PIC X(30).
+           05  C-COURSE-CREDITS            PIC 9(01).
+           05  C-COURSE-GPA                PIC 9V99.
+           05  C-TERM-COMPLETED            PIC X(02).
+           05  C-YEAR-COMPLETED            PIC 9(04).
